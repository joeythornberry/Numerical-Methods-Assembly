@@ -4,57 +4,454 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-              SELECT DECIMAL-FILE ASSIGN TO "in.dec"
+              SELECT DECIMAL-FILE ASSIGN TO "DECIN"
                      FILE STATUS IS WS-DECIMAL-CHECK-KEY
                      ORGANIZATION IS LINE SEQUENTIAL.
-              SELECT BINARY-FILE  ASSIGN TO "in.bin"
+              SELECT BINARY-FILE  ASSIGN TO "BINOUT"
                      FILE STATUS IS WS-BINARY-CHECK-KEY
                      ORGANIZATION IS SEQUENTIAL.
+              SELECT CONTROL-REPORT-FILE ASSIGN TO "RPTFILE"
+                     FILE STATUS IS WS-REPORT-CHECK-KEY
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT REJECT-FILE ASSIGN TO "REJFILE"
+                     FILE STATUS IS WS-REJECT-CHECK-KEY
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+                     FILE STATUS IS WS-CHECKPT-CHECK-KEY
+                     ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT AUDIT-LOG-FILE ASSIGN TO "dectobin.aud"
+                     FILE STATUS IS WS-AUDIT-CHECK-KEY
+                     ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD DECIMAL-FILE.
-       01 DECIMAL-RECORD.
-              05 XDEC       PIC 9(3)V9(3).
-              05 FILLER     PIC X.
-              05 YDEC       PIC 9(3)V9(3).
+       COPY DL100DR.
 
        FD BINARY-FILE.
-       01 BINARY-RECORD.
-              05 XBIN             COMP-1.
-              05 YBIN             COMP-1.
+       COPY DL100BR.
+
+       FD CONTROL-REPORT-FILE.
+       01 CONTROL-REPORT-RECORD   PIC X(80).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD           PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+              05 CKPT-READ-COUNT       PIC 9(9).
+              05 CKPT-WRITTEN-COUNT    PIC 9(9).
+              05 CKPT-REJECTED-COUNT   PIC 9(9).
+              05 CKPT-PRECISION-FLAGS  PIC 9(9).
+              05 CKPT-CHECKSUM         PIC 9(18).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD        PIC X(100).
 
        WORKING-STORAGE SECTION.
+       COPY DL100FC.
+       COPY DL100DF.
+
        01 WS-DECIMAL-CHECK-KEY     PIC X(2).
        01 WS-BINARY-CHECK-KEY      PIC X(2).
+       01 WS-REPORT-CHECK-KEY      PIC X(2).
+       01 WS-REJECT-CHECK-KEY      PIC X(2).
+       01 WS-CHECKPT-CHECK-KEY     PIC X(2).
+       01 WS-AUDIT-CHECK-KEY       PIC X(2).
 
        01 WS-EOF-FLAG       PIC X.
 
+       01 WS-I                    PIC 9(2) COMP.
+       01 WS-RAW-LEN               PIC 9(3) COMP.
+       01 WS-FIELD-COUNT-DISP      PIC 9(2).
+
+       01 WS-RECORDS-READ         PIC 9(9) VALUE ZERO.
+       01 WS-RECORDS-WRITTEN      PIC 9(9) VALUE ZERO.
+       01 WS-RECORDS-REJECTED     PIC 9(9) VALUE ZERO.
+       01 WS-PRECISION-FLAGS      PIC 9(9) VALUE ZERO.
+
+       01 WS-CHECK-VALUE          PIC S9(3)V9(3)
+                                  SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-DRIFT                PIC S9(3)V9(3)
+                                  SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-PRECISION-TOLERANCE  PIC 9(3)V9(3) VALUE 0.001.
+
+       01 WS-CHECKSUM             PIC 9(18) COMP VALUE ZERO.
+       01 WS-CHECKSUM-INPUT       PIC S9(3)V9(3)
+                                  SIGN IS LEADING SEPARATE CHARACTER.
+
+       01 WS-INVALID-SWITCH       PIC X VALUE 'N'.
+           88 RECORD-INVALID      VALUE 'Y'.
+
+       01 WS-REJECT-REASON        PIC X(30).
+
+       01 WS-START-DATE           PIC 9(8).
+       01 WS-START-TIME           PIC 9(8).
+       01 WS-END-DATE             PIC 9(8).
+       01 WS-END-TIME             PIC 9(8).
+
+       01 WS-RESTART-SWITCH       PIC X VALUE 'N'.
+           88 RESTART-MODE        VALUE 'Y'.
+
+       01 WS-RESTART-RECORD-COUNT PIC 9(9) VALUE ZERO.
+       01 WS-SKIP-COUNT           PIC 9(9) VALUE ZERO.
+
+       01 WS-BINARY-SCAN-EOF      PIC X VALUE 'N'.
+       01 WS-TRAILER-FOUND-SWITCH PIC X VALUE 'N'.
+           88 TRAILER-ALREADY-WRITTEN VALUE 'Y'.
+
+       01 WS-CHECKPT-INTERVAL     PIC 9(9) VALUE 1000.
+       01 WS-CHECKPT-COUNT        PIC 9(9) VALUE ZERO.
+
+       01 WS-RUN-ID                PIC X(16).
+
        PROCEDURE DIVISION.
 
+       ACCEPT WS-START-DATE FROM DATE YYYYMMDD.
+       ACCEPT WS-START-TIME FROM TIME.
+
+       MOVE SPACES TO WS-RUN-ID
+       STRING WS-START-DATE WS-START-TIME
+              DELIMITED BY SIZE INTO WS-RUN-ID
+
+       PERFORM 0012-SET-FIELD-COUNT.
+       PERFORM 0008-CHECK-FOR-RESTART.
+       PERFORM 0016-CHECK-FOR-TRAILER.
+
        OPEN INPUT DECIMAL-FILE.
-       OPEN OUTPUT BINARY-FILE.
        IF WS-DECIMAL-CHECK-KEY NOT="00"
-              DISPLAY "BINARY FILE STATUS " WS-DECIMAL-CHECK-KEY       
+              DISPLAY "DECIMAL FILE OPEN FAILED, STATUS "
+                      WS-DECIMAL-CHECK-KEY
+              STOP RUN
+       END-IF
+
+       IF RESTART-MODE
+              OPEN EXTEND BINARY-FILE
+              IF WS-BINARY-CHECK-KEY = "35"
+                     OPEN OUTPUT BINARY-FILE
+              END-IF
+       ELSE
+              OPEN OUTPUT BINARY-FILE
        END-IF
        IF WS-BINARY-CHECK-KEY NOT="00"
-              DISPLAY "BINARY FILE STATUS " WS-DECIMAL-CHECK-KEY       
+              DISPLAY "BINARY FILE OPEN FAILED, STATUS "
+                      WS-BINARY-CHECK-KEY
+              CLOSE DECIMAL-FILE
+              STOP RUN
+       END-IF
+
+       IF RESTART-MODE
+              OPEN EXTEND CONTROL-REPORT-FILE
+              IF WS-REPORT-CHECK-KEY = "35"
+                     OPEN OUTPUT CONTROL-REPORT-FILE
+              END-IF
+       ELSE
+              OPEN OUTPUT CONTROL-REPORT-FILE
+       END-IF
+       IF WS-REPORT-CHECK-KEY NOT="00"
+              DISPLAY "CONTROL REPORT FILE OPEN FAILED, STATUS "
+                      WS-REPORT-CHECK-KEY
+              CLOSE BINARY-FILE
+              CLOSE DECIMAL-FILE
+              STOP RUN
+       END-IF
+
+       IF RESTART-MODE
+              OPEN EXTEND REJECT-FILE
+              IF WS-REJECT-CHECK-KEY = "35"
+                     OPEN OUTPUT REJECT-FILE
+              END-IF
+       ELSE
+              OPEN OUTPUT REJECT-FILE
+       END-IF
+       IF WS-REJECT-CHECK-KEY NOT="00"
+              DISPLAY "REJECT FILE OPEN FAILED, STATUS "
+                      WS-REJECT-CHECK-KEY
+              CLOSE CONTROL-REPORT-FILE
+              CLOSE BINARY-FILE
+              CLOSE DECIMAL-FILE
+              STOP RUN
+       END-IF
+
+       OPEN EXTEND AUDIT-LOG-FILE
+       IF WS-AUDIT-CHECK-KEY = "35"
+              OPEN OUTPUT AUDIT-LOG-FILE
+       END-IF
+       IF WS-AUDIT-CHECK-KEY NOT="00"
+              DISPLAY "AUDIT LOG FILE OPEN FAILED, STATUS "
+                      WS-AUDIT-CHECK-KEY
+              CLOSE REJECT-FILE
+              CLOSE CONTROL-REPORT-FILE
+              CLOSE BINARY-FILE
+              CLOSE DECIMAL-FILE
+              STOP RUN
+       END-IF
+
+       IF RESTART-MODE
+              DISPLAY "RESTARTING AFTER CHECKPOINT, SKIPPING "
+                      WS-RESTART-RECORD-COUNT " RECORDS"
+              PERFORM 0009-SKIP-RECORD
+                 UNTIL WS-SKIP-COUNT >= WS-RESTART-RECORD-COUNT
+                    OR WS-EOF-FLAG = 'Y'
        END-IF
 
        PERFORM 0001-READ-WRITE-LOOP UNTIL WS-EOF-FLAG = 'Y'
 
+       ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+       ACCEPT WS-END-TIME FROM TIME.
+
+       PERFORM 0002-WRITE-CONTROL-REPORT.
+       PERFORM 0013-WRITE-AUDIT-LOG.
+       PERFORM 0015-WRITE-BINARY-TRAILER.
+
+       CLOSE AUDIT-LOG-FILE.
+       CLOSE REJECT-FILE.
+       CLOSE CONTROL-REPORT-FILE.
        CLOSE BINARY-FILE.
        CLOSE DECIMAL-FILE.
 
+       PERFORM 0010-CLEAR-CHECKPOINT.
+
+       STOP RUN.
+
        0001-READ-WRITE-LOOP.
-              READ DECIMAL-FILE INTO DECIMAL-RECORD
+              READ DECIMAL-FILE
+               AT END
+                SET WS-EOF-FLAG TO 'Y'
+               NOT AT END
+                ADD 1 TO WS-RECORDS-READ
+                MOVE DECIMAL-RECORD TO WS-DECIMAL-FIELDS
+                PERFORM 0004-VALIDATE-FIELDS
+                IF RECORD-INVALID
+                       MOVE "INVALID SAMPLE FIELD" TO WS-REJECT-REASON
+                       PERFORM 0003-WRITE-REJECT
+                ELSE
+                       MOVE 'D' TO BIN-REC-TYPE
+                       PERFORM 0006-CONVERT-FIELDS
+                       WRITE BINARY-RECORD
+                       ADD 1 TO WS-RECORDS-WRITTEN
+                END-IF
+                ADD 1 TO WS-CHECKPT-COUNT
+                IF WS-CHECKPT-COUNT >= WS-CHECKPT-INTERVAL
+                       PERFORM 0011-WRITE-CHECKPOINT
+                       MOVE ZERO TO WS-CHECKPT-COUNT
+                END-IF
+              END-READ.
+
+       0002-WRITE-CONTROL-REPORT.
+              DISPLAY "DECTOBIN CONTROL TOTALS"
+              DISPLAY "  FIELDS PER SAMPLE " DL100-FIELD-COUNT
+              DISPLAY "  START " WS-START-DATE " " WS-START-TIME
+              DISPLAY "  END   " WS-END-DATE " " WS-END-TIME
+              DISPLAY "  RECORDS READ    " WS-RECORDS-READ
+              DISPLAY "  RECORDS WRITTEN " WS-RECORDS-WRITTEN
+              DISPLAY "  RECORDS REJECTED " WS-RECORDS-REJECTED
+              DISPLAY "  PRECISION LOSS FLAGGED " WS-PRECISION-FLAGS
+
+              MOVE "DECTOBIN CONTROL TOTALS" TO CONTROL-REPORT-RECORD
+              WRITE CONTROL-REPORT-RECORD
+
+              MOVE DL100-FIELD-COUNT TO WS-FIELD-COUNT-DISP
+              MOVE SPACES TO CONTROL-REPORT-RECORD
+              STRING "FIELDS PER SAMPLE " WS-FIELD-COUNT-DISP
+                     DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+              WRITE CONTROL-REPORT-RECORD
+
+              MOVE SPACES TO CONTROL-REPORT-RECORD
+              STRING "START " WS-START-DATE " " WS-START-TIME
+                     DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+              WRITE CONTROL-REPORT-RECORD
+
+              MOVE SPACES TO CONTROL-REPORT-RECORD
+              STRING "END   " WS-END-DATE " " WS-END-TIME
+                     DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+              WRITE CONTROL-REPORT-RECORD
+
+              MOVE SPACES TO CONTROL-REPORT-RECORD
+              STRING "RECORDS READ     " WS-RECORDS-READ
+                     DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+              WRITE CONTROL-REPORT-RECORD
+
+              MOVE SPACES TO CONTROL-REPORT-RECORD
+              STRING "RECORDS WRITTEN  " WS-RECORDS-WRITTEN
+                     DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+              WRITE CONTROL-REPORT-RECORD
+
+              MOVE SPACES TO CONTROL-REPORT-RECORD
+              STRING "RECORDS REJECTED " WS-RECORDS-REJECTED
+                     DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+              WRITE CONTROL-REPORT-RECORD
+
+              MOVE SPACES TO CONTROL-REPORT-RECORD
+              STRING "PRECISION LOSS FLAGGED " WS-PRECISION-FLAGS
+                     DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+              WRITE CONTROL-REPORT-RECORD.
+
+       0003-WRITE-REJECT.
+              ADD 1 TO WS-RECORDS-REJECTED
+              DISPLAY "REJECTED RECORD " WS-RECORDS-READ
+                      " REASON " WS-REJECT-REASON
+              MULTIPLY DL100-FIELD-COUNT BY 8 GIVING WS-RAW-LEN
+              MOVE SPACES TO REJECT-RECORD
+              STRING DECIMAL-RECORD(1:WS-RAW-LEN) " " WS-REJECT-REASON
+                     DELIMITED BY SIZE INTO REJECT-RECORD
+              WRITE REJECT-RECORD.
+
+       0004-VALIDATE-FIELDS.
+              MOVE 'N' TO WS-INVALID-SWITCH
+              PERFORM 0005-CHECK-ONE-FIELD VARYING WS-I FROM 1 BY 1
+                 UNTIL WS-I > DL100-FIELD-COUNT.
+
+       0005-CHECK-ONE-FIELD.
+              IF DEC-VALUE(WS-I) NOT NUMERIC
+                 OR DEC-DELIM(WS-I) NOT = SPACE
+                     MOVE 'Y' TO WS-INVALID-SWITCH
+              END-IF.
+
+       0006-CONVERT-FIELDS.
+              PERFORM 0007-CONVERT-ONE-FIELD VARYING WS-I FROM 1 BY 1
+                 UNTIL WS-I > DL100-FIELD-COUNT
+              PERFORM 0014-ZERO-FILL-FIELD VARYING WS-I
+                 FROM DL100-FIELD-COUNT BY 1
+                 UNTIL WS-I > DL100-MAX-FIELDS.
+
+       0007-CONVERT-ONE-FIELD.
+              DISPLAY "FIELD " WS-I " DEC " DEC-VALUE(WS-I)
+              MOVE DEC-VALUE(WS-I) TO BIN-VALUE(WS-I)
+              DISPLAY "FIELD " WS-I " BIN " BIN-VALUE(WS-I)
+              MOVE BIN-VALUE(WS-I) TO WS-CHECK-VALUE
+              COMPUTE WS-DRIFT = DEC-VALUE(WS-I) - WS-CHECK-VALUE
+              IF WS-DRIFT < 0
+                     COMPUTE WS-DRIFT = WS-DRIFT * -1
+              END-IF
+              IF WS-DRIFT > WS-PRECISION-TOLERANCE
+                     ADD 1 TO WS-PRECISION-FLAGS
+                     DISPLAY "PRECISION LOSS FIELD " WS-I
+                             " ORIG " DEC-VALUE(WS-I)
+                             " ROUNDTRIP " WS-CHECK-VALUE
+              END-IF
+              MOVE WS-CHECK-VALUE TO WS-CHECKSUM-INPUT
+              IF WS-CHECKSUM-INPUT < 0
+                     COMPUTE WS-CHECKSUM-INPUT = WS-CHECKSUM-INPUT * -1
+              END-IF
+              COMPUTE WS-CHECKSUM = WS-CHECKSUM
+                                   + (WS-CHECKSUM-INPUT * 1000).
+
+       0014-ZERO-FILL-FIELD.
+              IF WS-I > DL100-FIELD-COUNT
+                     MOVE ZERO TO BIN-VALUE(WS-I)
+              END-IF.
+
+       0008-CHECK-FOR-RESTART.
+              OPEN INPUT CHECKPOINT-FILE
+              IF WS-CHECKPT-CHECK-KEY = "00"
+                     READ CHECKPOINT-FILE
+                       AT END
+                        CONTINUE
+                       NOT AT END
+                        IF CKPT-READ-COUNT > ZERO
+                               MOVE CKPT-READ-COUNT
+                                    TO WS-RESTART-RECORD-COUNT
+                               MOVE CKPT-READ-COUNT TO WS-RECORDS-READ
+                               MOVE CKPT-WRITTEN-COUNT
+                                    TO WS-RECORDS-WRITTEN
+                               MOVE CKPT-REJECTED-COUNT
+                                    TO WS-RECORDS-REJECTED
+                               MOVE CKPT-PRECISION-FLAGS
+                                    TO WS-PRECISION-FLAGS
+                               MOVE CKPT-CHECKSUM TO WS-CHECKSUM
+                               SET RESTART-MODE TO TRUE
+                        END-IF
+                     END-READ
+                     CLOSE CHECKPOINT-FILE
+              END-IF.
+
+       0009-SKIP-RECORD.
+              READ DECIMAL-FILE
                AT END
                 SET WS-EOF-FLAG TO 'Y'
                NOT AT END
-                DISPLAY "X " XDEC " Y " YDEC
-                MOVE XDEC TO XBIN
-                MOVE YDEC TO YBIN
-                DISPLAY "X " XBIN " Y " YBIN
-                WRITE BINARY-RECORD
+                ADD 1 TO WS-SKIP-COUNT
+              END-READ.
+
+       0010-CLEAR-CHECKPOINT.
+              OPEN OUTPUT CHECKPOINT-FILE
+              MOVE ZERO TO CKPT-READ-COUNT
+              MOVE ZERO TO CKPT-WRITTEN-COUNT
+              MOVE ZERO TO CKPT-REJECTED-COUNT
+              MOVE ZERO TO CKPT-PRECISION-FLAGS
+              MOVE ZERO TO CKPT-CHECKSUM
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE.
+
+       0011-WRITE-CHECKPOINT.
+              OPEN OUTPUT CHECKPOINT-FILE
+              MOVE WS-RECORDS-READ TO CKPT-READ-COUNT
+              MOVE WS-RECORDS-WRITTEN TO CKPT-WRITTEN-COUNT
+              MOVE WS-RECORDS-REJECTED TO CKPT-REJECTED-COUNT
+              MOVE WS-PRECISION-FLAGS TO CKPT-PRECISION-FLAGS
+              MOVE WS-CHECKSUM TO CKPT-CHECKSUM
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE
+              DISPLAY "CHECKPOINT WRITTEN AT RECORD " CKPT-READ-COUNT.
+
+       0012-SET-FIELD-COUNT.
+              MOVE SPACES TO DL100-FIELD-COUNT-TEXT
+              ACCEPT DL100-FIELD-COUNT-TEXT
+                     FROM ENVIRONMENT "DL100FLDS"
+              INSPECT DL100-FIELD-COUNT-TEXT
+                      REPLACING LEADING SPACE BY ZERO
+              IF DL100-FIELD-COUNT-TEXT IS NUMERIC
+                     MOVE DL100-FIELD-COUNT-TEXT TO DL100-FIELD-COUNT
+              END-IF
+              IF DL100-FIELD-COUNT < 1
+                 OR DL100-FIELD-COUNT > DL100-MAX-FIELDS
+                     MOVE 2 TO DL100-FIELD-COUNT
+              END-IF.
+
+       0013-WRITE-AUDIT-LOG.
+              MOVE SPACES TO AUDIT-LOG-RECORD
+              STRING "RUN-ID " WS-RUN-ID
+                     " START " WS-START-DATE " " WS-START-TIME
+                     " END " WS-END-DATE " " WS-END-TIME
+                     " RECORDS READ " WS-RECORDS-READ
+                     DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+              WRITE AUDIT-LOG-RECORD.
+
+       0015-WRITE-BINARY-TRAILER.
+              MOVE SPACES TO BINARY-TRAILER-RECORD
+              MOVE 'T' TO TRLR-REC-TYPE
+              MOVE WS-RECORDS-WRITTEN TO TRLR-RECORD-COUNT
+              MOVE WS-CHECKSUM TO TRLR-CHECKSUM
+              WRITE BINARY-TRAILER-RECORD
+              DISPLAY "BINARY TRAILER RECORDS " TRLR-RECORD-COUNT
+                      " CHECKSUM " TRLR-CHECKSUM.
+
+       0016-CHECK-FOR-TRAILER.
+              IF RESTART-MODE
+                     OPEN INPUT BINARY-FILE
+                     IF WS-BINARY-CHECK-KEY = "00"
+                            PERFORM 0017-SCAN-FOR-TRAILER
+                               UNTIL WS-BINARY-SCAN-EOF = 'Y'
+                                  OR TRAILER-ALREADY-WRITTEN
+                            CLOSE BINARY-FILE
+                            IF TRAILER-ALREADY-WRITTEN
+                                   DISPLAY "BINARY FILE ALREADY ENDS "
+                                           "WITH A TRAILER RECORD, "
+                                           "CHECKPOINT IS STALE, "
+                                           "REFUSING TO RESTART"
+                                   STOP RUN
+                            END-IF
+                     END-IF
+              END-IF.
+
+       0017-SCAN-FOR-TRAILER.
+              READ BINARY-FILE
+               AT END
+                SET WS-BINARY-SCAN-EOF TO 'Y'
+               NOT AT END
+                IF BIN-REC-TYPE = 'T'
+                       SET TRAILER-ALREADY-WRITTEN TO TRUE
+                END-IF
               END-READ.
