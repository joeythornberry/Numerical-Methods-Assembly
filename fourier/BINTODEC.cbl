@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   BINTODEC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT BINARY-FILE  ASSIGN TO "BININ"
+                     FILE STATUS IS WS-BINARY-CHECK-KEY
+                     ORGANIZATION IS SEQUENTIAL.
+              SELECT DECIMAL-FILE ASSIGN TO "DECOUT"
+                     FILE STATUS IS WS-DECIMAL-CHECK-KEY
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD BINARY-FILE.
+       COPY DL100BR.
+
+       FD DECIMAL-FILE.
+       COPY DL100DR.
+
+       WORKING-STORAGE SECTION.
+       COPY DL100FC.
+       COPY DL100DF.
+
+       01 WS-BINARY-CHECK-KEY      PIC X(2).
+       01 WS-DECIMAL-CHECK-KEY     PIC X(2).
+
+       01 WS-EOF-FLAG       PIC X.
+       01 WS-I                    PIC 9(2) COMP.
+       01 WS-RAW-LEN              PIC 9(3) COMP.
+
+       01 WS-RECORDS-READ         PIC 9(9) VALUE ZERO.
+       01 WS-CHECKSUM             PIC 9(18) COMP VALUE ZERO.
+       01 WS-CHECKSUM-INPUT       PIC S9(3)V9(3)
+                                  SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-TRAILER-SEEN         PIC X VALUE 'N'.
+           88 TRAILER-SEEN        VALUE 'Y'.
+       01 WS-TRLR-RECORD-COUNT    PIC 9(9) VALUE ZERO.
+       01 WS-TRLR-CHECKSUM        PIC 9(18) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       PERFORM 0012-SET-FIELD-COUNT.
+
+       OPEN INPUT BINARY-FILE.
+       IF WS-BINARY-CHECK-KEY NOT="00"
+              DISPLAY "BINARY FILE OPEN FAILED, STATUS "
+                      WS-BINARY-CHECK-KEY
+              STOP RUN
+       END-IF
+
+       OPEN OUTPUT DECIMAL-FILE.
+       IF WS-DECIMAL-CHECK-KEY NOT="00"
+              DISPLAY "DECIMAL FILE OPEN FAILED, STATUS "
+                      WS-DECIMAL-CHECK-KEY
+              CLOSE BINARY-FILE
+              STOP RUN
+       END-IF
+
+       PERFORM 0001-READ-WRITE-LOOP UNTIL WS-EOF-FLAG = 'Y'
+
+       IF TRAILER-SEEN
+              DISPLAY "BINARY TRAILER RECORDS " WS-TRLR-RECORD-COUNT
+                      " CHECKSUM " WS-TRLR-CHECKSUM
+              IF WS-TRLR-RECORD-COUNT NOT = WS-RECORDS-READ
+                 OR WS-TRLR-CHECKSUM NOT = WS-CHECKSUM
+                     DISPLAY "BINARY FILE INTEGRITY CHECK FAILED, "
+                             "EXPECTED RECORDS " WS-TRLR-RECORD-COUNT
+                             " CHECKSUM " WS-TRLR-CHECKSUM
+                             " GOT RECORDS " WS-RECORDS-READ
+                             " CHECKSUM " WS-CHECKSUM
+              ELSE
+                     DISPLAY "BINARY FILE INTEGRITY CHECK OK"
+              END-IF
+       ELSE
+              DISPLAY "BINARY FILE HAD NO TRAILER RECORD"
+       END-IF
+
+       CLOSE DECIMAL-FILE.
+       CLOSE BINARY-FILE.
+
+       STOP RUN.
+
+       0001-READ-WRITE-LOOP.
+              READ BINARY-FILE
+               AT END
+                SET WS-EOF-FLAG TO 'Y'
+               NOT AT END
+                IF BIN-REC-TYPE = 'T'
+                       SET TRAILER-SEEN TO TRUE
+                       MOVE TRLR-RECORD-COUNT TO WS-TRLR-RECORD-COUNT
+                       MOVE TRLR-CHECKSUM TO WS-TRLR-CHECKSUM
+                       SET WS-EOF-FLAG TO 'Y'
+                ELSE
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM 0007-CONVERT-ONE-FIELD
+                          VARYING WS-I FROM 1 BY 1
+                          UNTIL WS-I > DL100-FIELD-COUNT
+                       MOVE SPACES TO DECIMAL-RECORD
+                       MOVE WS-DECIMAL-FIELDS TO DECIMAL-RECORD
+                       WRITE DECIMAL-RECORD
+                END-IF
+              END-READ.
+
+       0007-CONVERT-ONE-FIELD.
+              DISPLAY "FIELD " WS-I " BIN " BIN-VALUE(WS-I)
+              MOVE BIN-VALUE(WS-I) TO DEC-VALUE(WS-I)
+              DISPLAY "FIELD " WS-I " DEC " DEC-VALUE(WS-I)
+              MOVE DEC-VALUE(WS-I) TO WS-CHECKSUM-INPUT
+              IF WS-CHECKSUM-INPUT < 0
+                     COMPUTE WS-CHECKSUM-INPUT = WS-CHECKSUM-INPUT * -1
+              END-IF
+              COMPUTE WS-CHECKSUM = WS-CHECKSUM
+                                   + (WS-CHECKSUM-INPUT * 1000).
+
+       0012-SET-FIELD-COUNT.
+              MOVE SPACES TO DL100-FIELD-COUNT-TEXT
+              ACCEPT DL100-FIELD-COUNT-TEXT
+                     FROM ENVIRONMENT "DL100FLDS"
+              INSPECT DL100-FIELD-COUNT-TEXT
+                      REPLACING LEADING SPACE BY ZERO
+              IF DL100-FIELD-COUNT-TEXT IS NUMERIC
+                     MOVE DL100-FIELD-COUNT-TEXT TO DL100-FIELD-COUNT
+              END-IF
+              IF DL100-FIELD-COUNT < 1
+                 OR DL100-FIELD-COUNT > DL100-MAX-FIELDS
+                     MOVE 2 TO DL100-FIELD-COUNT
+              END-IF.
