@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------*
+      * DL100FC - SAMPLE FIELD COUNT                               *
+      *                                                             *
+      * SHARED BY DECTOBIN AND BINTODEC.  DL100-FIELD-COUNT DRIVES *
+      * THE OCCURS DEPENDING ON CLAUSE ON DL100DF'S WS-DECIMAL-     *
+      * FIELDS SO A 2-FIELD (X/Y), 3-FIELD (X/Y/Z) OR OTHER N-FIELD*
+      * SAMPLE CAN BE CONVERTED WITHOUT A SEPARATE PROGRAM PER     *
+      * SHAPE.  DL100DR IS A FLAT PIC X(80) BUFFER WITH NO OCCURS, *
+      * AND DL100BR'S BIN-VALUE TABLE IS A FIXED OCCURS 10 TIMES   *
+      * (DL100-MAX-FIELDS) WITH NO DEPENDING ON -- DL100-FIELD-    *
+      * COUNT STILL SAYS HOW MANY OF ITS 10 ENTRIES ARE LIVE, IT   *
+      * JUST NO LONGER SIZES THE RECORD.  DEFAULTS TO 2 FOR THE    *
+      * ORIGINAL X/Y FEEDS AND MAY BE OVERRIDDEN AT RUN TIME        *
+      * THROUGH THE DL100FLDS ENVIRONMENT VARIABLE (SEE             *
+      * 0012-SET-FIELD-COUNT IN DECTOBIN/BINTODEC).                 *
+      *-----------------------------------------------------------*
+       01 DL100-MAX-FIELDS        PIC 9(2) COMP VALUE 10.
+       01 DL100-FIELD-COUNT       PIC 9(2) COMP VALUE 2.
+       01 DL100-FIELD-COUNT-TEXT  PIC X(2) JUSTIFIED RIGHT.
