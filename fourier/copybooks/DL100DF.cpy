@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------*
+      * DL100DF - N-DIMENSIONAL DECIMAL SAMPLE FIELDS (WORKING-STG)*
+      *                                                             *
+      * STRUCTURED, OCCURS DEPENDING ON VIEW OF A DECIMAL-RECORD.  *
+      * DL100-FIELD-COUNT CONTROLS HOW MANY OF THE DL100-MAX-FIELDS*
+      * TABLE ENTRIES ARE ACTIVE.  MOVE DECIMAL-RECORD TO          *
+      * WS-DECIMAL-FIELDS AFTER A READ, AND THE REVERSE BEFORE A   *
+      * WRITE, TO CROSS BETWEEN THE RAW TEXT AND STRUCTURED VIEWS. *
+      *-----------------------------------------------------------*
+       01 WS-DECIMAL-FIELDS.
+              05 DEC-FIELD OCCURS 1 TO 10 TIMES
+                     DEPENDING ON DL100-FIELD-COUNT.
+                     10 DEC-VALUE        PIC S9(3)V9(3)
+                                         SIGN IS LEADING SEPARATE
+                                         CHARACTER.
+                     10 DEC-DELIM        PIC X VALUE SPACE.
