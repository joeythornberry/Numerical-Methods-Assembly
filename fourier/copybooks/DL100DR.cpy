@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      * DL100DR - N-DIMENSIONAL DECIMAL SAMPLE RECORD (FILE SECTION)*
+      *                                                             *
+      * RAW TEXT LAYOUT OF A DECIMAL-FILE RECORD.  KEPT AS A FLAT  *
+      * ALPHANUMERIC BUFFER SO A RECORD CAN BE CAPTURED VERBATIM   *
+      * FOR THE REJECT FILE BEFORE IT IS KNOWN TO BE VALID; SEE    *
+      * DL100DF FOR THE STRUCTURED, OCCURS DEPENDING ON VIEW USED  *
+      * ONCE THE FIELDS HAVE BEEN VALIDATED.  WIDE ENOUGH FOR      *
+      * DL100-MAX-FIELDS FIELDS OF 8 BYTES EACH (SEE DL100DF).     *
+      *-----------------------------------------------------------*
+       01 DECIMAL-RECORD          PIC X(80).
