@@ -0,0 +1,27 @@
+      *-----------------------------------------------------------*
+      * DL100BR - FIXED-LENGTH BINARY SAMPLE RECORD (FILE SECTION)*
+      *                                                             *
+      * ONE COMP-1 TABLE ENTRY PER SAMPLE FIELD.  THE TABLE IS A   *
+      * FIXED 10 ENTRIES WIDE (DL100-MAX-FIELDS) SO EVERY PHYSICAL *
+      * RECORD ON BINARY-FILE IS THE SAME LENGTH REGARDLESS OF HOW *
+      * MANY FIELDS ARE ACTUALLY IN USE -- DL100-FIELD-COUNT (SEE  *
+      * DL100FC) STILL CONTROLS HOW MANY OF THE 10 ENTRIES ARE     *
+      * READ, WRITTEN OR DISPLAYED; ANY UNUSED TRAILING ENTRIES    *
+      * ARE ZERO-FILLED.  BIN-REC-TYPE MARKS A DATA RECORD ('D') SO*
+      * IT CAN BE TOLD APART FROM THE TRAILING CONTROL RECORD      *
+      * BELOW ('T'), WHICH CARRIES THE TOTAL RECORD COUNT AND A    *
+      * CHECKSUM SO A DOWNSTREAM READER CAN CONFIRM BINARY-FILE IS *
+      * COMPLETE BEFORE IT STARTS PROCESSING IT.  TRLR-CHECKSUM IS *
+      * PIC 9(18) RATHER THAN 9(9) SO A RUNNING SUM OVER A LARGE   *
+      * FILE (SEVERAL HUNDRED THOUSAND SAMPLES) CANNOT WRAP.       *
+      *-----------------------------------------------------------*
+       01 BINARY-RECORD.
+              05 BIN-REC-TYPE     PIC X VALUE 'D'.
+              05 BIN-VALUE        USAGE COMP-1
+                                  OCCURS 10 TIMES.
+
+       01 BINARY-TRAILER-RECORD REDEFINES BINARY-RECORD.
+              05 TRLR-REC-TYPE        PIC X.
+              05 TRLR-RECORD-COUNT    PIC 9(9) COMP.
+              05 TRLR-CHECKSUM        PIC 9(18) COMP.
+              05 FILLER               PIC X(28).
